@@ -0,0 +1,16 @@
+      *================================================================*
+      *  GLEXTR.CPY                                                    *
+      *  Downstream extract record for the general-ledger posting      *
+      *  job - one record per extension calculated in the MULT batch   *
+      *  run.                                                          *
+      *------------------------------------------------------------------
+      *  Mod log:                                                      *
+      *  2026-08-09 JW  Initial copybook - GL posting extract output.  *
+      *================================================================*
+       01  GL-RECORD.
+           05  GL-ACCOUNT-CODE               PIC X(10).
+           05  GL-TRAN-ID                     PIC 9(06).
+           05  GL-POSTING-DATE                PIC 9(08).
+           05  GL-AMOUNT                      PIC S9(09)V99.
+           05  GL-DR-CR-INDICATOR             PIC X(01).
+           05  FILLER                         PIC X(44).
