@@ -0,0 +1,19 @@
+      *================================================================*
+      *  MSTREC.CPY                                                    *
+      *  Indexed master record holding the quantity, price, and        *
+      *  result for one extension, keyed by transaction ID so a prior  *
+      *  day's calculation can be looked up or corrected instead of    *
+      *  living only for the life of a console ACCEPT/DISPLAY cycle.   *
+      *------------------------------------------------------------------
+      *  Mod log:                                                      *
+      *  2026-08-09 JW  Initial copybook - indexed extension master.   *
+      *================================================================*
+       01  MST-RECORD.
+           05  MST-TRAN-ID                   PIC 9(06).
+           05  MST-NUM1                       PIC 999V99.
+           05  MST-NUM2                       PIC 999V99.
+           05  MST-RESULT                     PIC 9(07)V99.
+           05  MST-LAST-UPDATE-DATE            PIC 9(08).
+           05  MST-LAST-UPDATE-TIME            PIC 9(08).
+           05  MST-UPDATED-BY                  PIC X(08).
+           05  FILLER                          PIC X(31).
