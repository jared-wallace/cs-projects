@@ -0,0 +1,237 @@
+      *================================================================*
+      *  IDENTIFICATION DIVISION                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MULTSCR.
+       AUTHOR.        JARED WALLACE.
+       INSTALLATION.  PRICING AND EXTENSIONS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ---------------------------------------------
+      *  2026-08-09  JW   Initial version - labeled, field-validated   *
+      *                   data-entry screen for a single extension     *
+      *                   calculation, replacing two bare ACCEPT       *
+      *                   prompts with no labels or field boundaries.  *
+      *  2026-08-09  JW   A committed entry is now actually written    *
+      *                   to the MSTFILE extension master, keyed by a  *
+      *                   transaction ID the operator supplies, the    *
+      *                   same master MULT and MULTINQ use - "ENTRY    *
+      *                   COMMITTED" used to mean nothing was saved     *
+      *                   anywhere.                                    *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.               IBM-370.
+       OBJECT-COMPUTER.               IBM-370.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSTFILE  ASSIGN TO MSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MST-TRAN-ID
+               FILE STATUS IS WS-MSTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSTFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY MSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CRT-STATUS                   PIC 9(04) VALUE ZERO.
+       01  WS-MSTFILE-STATUS               PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-DONE-SWITCH               PIC X(01) VALUE "N".
+               88  ENTRY-SESSION-DONE                  VALUE "Y".
+               88  ENTRY-SESSION-NOT-DONE               VALUE "N".
+           05  WS-SIZE-ERROR-SWITCH         PIC X(01) VALUE "N".
+               88  SIZE-ERROR-OCCURRED                  VALUE "Y".
+               88  NO-SIZE-ERROR-OCCURRED                VALUE "N".
+
+       01  WS-CALC-FIELDS.
+           05  WS-NUM1                      PIC 999V99 VALUE ZEROS.
+           05  WS-NUM2                      PIC 999V99 VALUE ZEROS.
+           05  WS-RESULT                    PIC 9(07)V99 VALUE ZEROS.
+           05  WS-RESULT-EDIT               PIC ZZZ,ZZ9.99.
+
+       01  WS-COMMIT-ANSWER                PIC X(01) VALUE "N".
+           88  COMMIT-REQUESTED                         VALUE "Y".
+
+       01  WS-ENTRY-TRAN-ID                PIC 9(06) VALUE ZEROS.
+       01  WS-OPERATOR-ID                  PIC X(08) VALUE SPACES.
+       01  WS-RUN-DATE                     PIC 9(08) VALUE ZEROS.
+       01  WS-RUN-TIME                     PIC 9(08) VALUE ZEROS.
+
+       SCREEN SECTION.
+      *----------------------------------------------------------------*
+      *  SCR-ENTRY-SCREEN                                              *
+      *  Labeled quantity/price entry screen that shows the computed   *
+      *  extension before the entry is committed.                      *
+      *----------------------------------------------------------------*
+       01  SCR-ENTRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE "MULT - EXTENSION CALCULATION ENTRY".
+           05  LINE 03 COL 01 VALUE "QUANTITY (NUM1). . . . . :".
+           05  LINE 03 COL 28 PIC 999V99 USING WS-NUM1.
+           05  LINE 05 COL 01 VALUE "UNIT PRICE (NUM2). . . . :".
+           05  LINE 05 COL 28 PIC 999V99 USING WS-NUM2.
+           05  LINE 07 COL 01 VALUE "EXTENSION (RESULT) . . . :".
+           05  LINE 07 COL 28 PIC ZZZ,ZZ9.99 FROM WS-RESULT-EDIT.
+           05  LINE 09 COL 01
+               VALUE "PRESS ENTER AFTER EACH FIELD, THEN ENTER AGAIN".
+           05  LINE 10 COL 01 VALUE "TO CALCULATE THE EXTENSION.".
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      *  0000-MAINLINE                                                 *
+      *  Drives the screen entry session until the operator declines  *
+      *  to enter another extension.                                  *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-ONE-ENTRY
+               THRU 2000-PROCESS-ONE-ENTRY-EXIT
+               UNTIL ENTRY-SESSION-DONE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================*
+      *  1000-INITIALIZE                                               *
+      *  Opens the MSTFILE extension master a committed entry gets     *
+      *  written to, creating it if this is the first run, and gets    *
+      *  the operator ID stamped on anything committed this session.   *
+      *================================================================*
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           OPEN I-O MSTFILE.
+           IF WS-MSTFILE-STATUS = "35"
+               OPEN OUTPUT MSTFILE
+               CLOSE MSTFILE
+               OPEN I-O MSTFILE
+           END-IF.
+           IF WS-MSTFILE-STATUS NOT = "00"
+               DISPLAY "MULTSCR01E - UNABLE TO OPEN MSTFILE, STATUS = "
+                   WS-MSTFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           DISPLAY "ENTER OPERATOR ID: ".
+           ACCEPT WS-OPERATOR-ID.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  2000-PROCESS-ONE-ENTRY                                        *
+      *  Presents the entry screen, calculates and shows the           *
+      *  extension, and asks whether to keep going.                    *
+      *================================================================*
+       2000-PROCESS-ONE-ENTRY.
+           MOVE ZEROS  TO WS-NUM1 WS-NUM2 WS-RESULT.
+           MOVE ZEROS  TO WS-RESULT-EDIT.
+
+           DISPLAY SCR-ENTRY-SCREEN.
+           ACCEPT SCR-ENTRY-SCREEN.
+
+           PERFORM 4000-CALCULATE-RESULT
+               THRU 4000-CALCULATE-RESULT-EXIT.
+
+           IF SIZE-ERROR-OCCURRED
+               DISPLAY "SIZE ERROR ON MULTIPLY - ENTRY NOT ACCEPTED"
+               GO TO 2000-PROCESS-ONE-ENTRY-EXIT
+           END-IF.
+
+           MOVE WS-RESULT TO WS-RESULT-EDIT.
+           DISPLAY SCR-ENTRY-SCREEN.
+
+           DISPLAY " ".
+           DISPLAY "COMMIT THIS ENTRY (Y/N)? ".
+           ACCEPT WS-COMMIT-ANSWER.
+
+           IF COMMIT-REQUESTED
+               DISPLAY "ENTER TRANSACTION ID TO FILE THIS UNDER: "
+               ACCEPT WS-ENTRY-TRAN-ID
+               PERFORM 4500-UPDATE-MASTER-FILE
+                   THRU 4500-UPDATE-MASTER-FILE-EXIT
+           ELSE
+               DISPLAY "ENTRY DISCARDED."
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "ENTER ANOTHER EXTENSION (Y/N)? ".
+           ACCEPT WS-COMMIT-ANSWER.
+
+           IF NOT COMMIT-REQUESTED
+               SET ENTRY-SESSION-DONE TO TRUE
+           END-IF.
+       2000-PROCESS-ONE-ENTRY-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  4000-CALCULATE-RESULT                                        *
+      *  Extends the unit price by the quantity, rounding to the       *
+      *  nearest cent and trapping any SIZE ERROR.                     *
+      *================================================================*
+       4000-CALCULATE-RESULT.
+           SET NO-SIZE-ERROR-OCCURRED TO TRUE.
+
+           MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT ROUNDED
+               ON SIZE ERROR
+                   SET SIZE-ERROR-OCCURRED TO TRUE
+           END-MULTIPLY.
+       4000-CALCULATE-RESULT-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  4500-UPDATE-MASTER-FILE                                       *
+      *  Writes or, on a rerun of a transaction ID already on file,    *
+      *  rewrites the MSTFILE master record for a committed entry -    *
+      *  the same pattern MULT uses for a batch extension.             *
+      *================================================================*
+       4500-UPDATE-MASTER-FILE.
+           MOVE SPACES          TO MST-RECORD.
+           MOVE WS-ENTRY-TRAN-ID TO MST-TRAN-ID.
+           MOVE WS-NUM1          TO MST-NUM1.
+           MOVE WS-NUM2          TO MST-NUM2.
+           MOVE WS-RESULT        TO MST-RESULT.
+           MOVE WS-RUN-DATE      TO MST-LAST-UPDATE-DATE.
+           MOVE WS-RUN-TIME      TO MST-LAST-UPDATE-TIME.
+           MOVE WS-OPERATOR-ID   TO MST-UPDATED-BY.
+
+           WRITE MST-RECORD
+               INVALID KEY
+                   REWRITE MST-RECORD
+           END-WRITE.
+
+           IF WS-MSTFILE-STATUS NOT = "00"
+                   AND WS-MSTFILE-STATUS NOT = "02"
+               DISPLAY "MULTSCR02E - MSTFILE UPDATE FAILED, STATUS = "
+                   WS-MSTFILE-STATUS
+           ELSE
+               DISPLAY "ENTRY COMMITTED TO TRANSACTION "
+                   WS-ENTRY-TRAN-ID ". RESULT IS: " WS-RESULT
+           END-IF.
+       4500-UPDATE-MASTER-FILE-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  9000-TERMINATE                                                *
+      *  Closes the master file at end of session.                    *
+      *================================================================*
+       9000-TERMINATE.
+           CLOSE MSTFILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
