@@ -0,0 +1,10 @@
+      *================================================================*
+      *  REPTLINE.CPY                                                  *
+      *  One print line of the MULT batch summary/control report.      *
+      *  Built up in WORKING-STORAGE edit fields and moved here a      *
+      *  line at a time.                                               *
+      *------------------------------------------------------------------
+      *  Mod log:                                                      *
+      *  2026-08-09 JW  Initial copybook - summary report line.        *
+      *================================================================*
+       01  REPT-LINE                        PIC X(132).
