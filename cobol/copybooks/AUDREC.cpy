@@ -0,0 +1,26 @@
+      *================================================================*
+      *  AUDREC.CPY                                                    *
+      *  Audit-trail record appended for every calculation performed   *
+      *  by the MULT batch run, so who ran a given extension and      *
+      *  when can be proven after the fact.                           *
+      *------------------------------------------------------------------
+      *  Mod log:                                                      *
+      *  2026-08-09 JW  Initial copybook - audit trail output.        *
+      *  2026-08-09 JW  Corrected FILLER so the record totals 80       *
+      *                 bytes like every other fixed-format record in  *
+      *                 this run, and added AUD-CALC-STATUS so a       *
+      *                 SIZE ERROR invocation of CalculateResult       *
+      *                 leaves its own trace instead of none at all.   *
+      *================================================================*
+       01  AUD-RECORD.
+           05  AUD-RUN-DATE                  PIC 9(08).
+           05  AUD-RUN-TIME                   PIC 9(08).
+           05  AUD-OPERATOR-ID                 PIC X(08).
+           05  AUD-TRAN-ID                     PIC 9(06).
+           05  AUD-NUM1                        PIC 999V99.
+           05  AUD-NUM2                        PIC 999V99.
+           05  AUD-RESULT                      PIC 9(07)V99.
+           05  AUD-CALC-STATUS                 PIC X(01).
+               88  AUD-STATUS-OK                          VALUE "O".
+               88  AUD-STATUS-SIZE-ERROR                   VALUE "E".
+           05  FILLER                          PIC X(30).
