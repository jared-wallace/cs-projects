@@ -0,0 +1,261 @@
+      *================================================================*
+      *  IDENTIFICATION DIVISION                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MULTINQ.
+       AUTHOR.        JARED WALLACE.
+       INSTALLATION.  PRICING AND EXTENSIONS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ---------------------------------------------
+      *  2026-08-09  JW   Initial version - companion inquiry/update   *
+      *                   transaction for the MSTFILE extension        *
+      *                   master built by the MULT batch run. Lets an  *
+      *                   operator pull up a prior calculation by      *
+      *                   transaction ID and see or correct it.        *
+      *  2026-08-09  JW   Corrections are now validated the same way    *
+      *                   MULT validates a batch transaction before     *
+      *                   the master record is rewritten.               *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.               IBM-370.
+       OBJECT-COMPUTER.               IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSTFILE  ASSIGN TO MSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MST-TRAN-ID
+               FILE STATUS IS WS-MSTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSTFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY MSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSTFILE-STATUS               PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-DONE-SWITCH               PIC X(01) VALUE "N".
+               88  INQUIRY-DONE                        VALUE "Y".
+               88  INQUIRY-NOT-DONE                     VALUE "N".
+           05  WS-FOUND-SWITCH              PIC X(01) VALUE "N".
+               88  RECORD-FOUND                         VALUE "Y".
+               88  RECORD-NOT-FOUND                      VALUE "N".
+
+       01  WS-INQUIRY-FIELDS.
+           05  WS-INQUIRY-TRAN-ID           PIC 9(06) VALUE ZEROS.
+           05  WS-UPDATE-ANSWER             PIC X(01) VALUE "N".
+               88  UPDATE-REQUESTED                      VALUE "Y".
+           05  WS-NEW-NUM1                  PIC S999V99 VALUE ZEROS.
+           05  WS-NEW-NUM2                  PIC S999V99 VALUE ZEROS.
+           05  WS-NEW-RESULT                PIC 9(07)V99 VALUE ZEROS.
+           05  WS-OPERATOR-ID               PIC X(08) VALUE SPACES.
+           05  WS-RUN-DATE                  PIC 9(08) VALUE ZEROS.
+           05  WS-RUN-TIME                  PIC 9(08) VALUE ZEROS.
+
+       01  WS-CORRECTION-SWITCH            PIC X(01) VALUE "Y".
+           88  CORRECTION-VALID                        VALUE "Y".
+           88  CORRECTION-INVALID                       VALUE "N".
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      *  0000-MAINLINE                                                 *
+      *  Drives the inquiry/update session until the operator asks    *
+      *  to quit.                                                      *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-ONE-INQUIRY
+               THRU 2000-PROCESS-ONE-INQUIRY-EXIT
+               UNTIL INQUIRY-DONE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================*
+      *  1000-INITIALIZE                                               *
+      *  Opens the master file and gets the operator ID that will be  *
+      *  stamped on any correction made this session.                  *
+      *================================================================*
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           OPEN I-O MSTFILE.
+           IF WS-MSTFILE-STATUS NOT = "00"
+               DISPLAY "MULTINQ001E - UNABLE TO OPEN MSTFILE, STATUS = "
+                   WS-MSTFILE-STATUS
+               SET INQUIRY-DONE TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           DISPLAY "ENTER OPERATOR ID: ".
+           ACCEPT WS-OPERATOR-ID.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  2000-PROCESS-ONE-INQUIRY                                      *
+      *  Looks up one transaction ID and, if found, offers to let the  *
+      *  operator correct it.                                          *
+      *================================================================*
+       2000-PROCESS-ONE-INQUIRY.
+           DISPLAY " ".
+           DISPLAY "ENTER TRANSACTION ID TO INQUIRE (000000 TO QUIT): ".
+           ACCEPT WS-INQUIRY-TRAN-ID.
+
+           IF WS-INQUIRY-TRAN-ID = ZEROS
+               SET INQUIRY-DONE TO TRUE
+               GO TO 2000-PROCESS-ONE-INQUIRY-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-MASTER-RECORD
+               THRU 2100-READ-MASTER-RECORD-EXIT.
+
+           IF RECORD-NOT-FOUND
+               DISPLAY "NO MASTER RECORD ON FILE FOR THAT TRANSACTION."
+               GO TO 2000-PROCESS-ONE-INQUIRY-EXIT
+           END-IF.
+
+           PERFORM 2200-DISPLAY-MASTER-RECORD
+               THRU 2200-DISPLAY-MASTER-RECORD-EXIT.
+
+           DISPLAY "CORRECT THIS RECORD (Y/N)? ".
+           ACCEPT WS-UPDATE-ANSWER.
+
+           IF UPDATE-REQUESTED
+               PERFORM 3000-CORRECT-MASTER-RECORD
+                   THRU 3000-CORRECT-MASTER-RECORD-EXIT
+           END-IF.
+       2000-PROCESS-ONE-INQUIRY-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  2100-READ-MASTER-RECORD                                       *
+      *  Reads MSTFILE by the transaction ID the operator entered.     *
+      *================================================================*
+       2100-READ-MASTER-RECORD.
+           MOVE WS-INQUIRY-TRAN-ID TO MST-TRAN-ID.
+
+           READ MSTFILE
+               INVALID KEY
+                   SET RECORD-NOT-FOUND TO TRUE
+                   GO TO 2100-READ-MASTER-RECORD-EXIT
+           END-READ.
+
+           SET RECORD-FOUND TO TRUE.
+       2100-READ-MASTER-RECORD-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  2200-DISPLAY-MASTER-RECORD                                    *
+      *  Shows the current quantity, price, and extension on the       *
+      *  master for the transaction just read.                         *
+      *================================================================*
+       2200-DISPLAY-MASTER-RECORD.
+           DISPLAY "TRANSACTION ID . . . : " MST-TRAN-ID.
+           DISPLAY "QUANTITY (NUM1). . . : " MST-NUM1.
+           DISPLAY "UNIT PRICE (NUM2). . : " MST-NUM2.
+           DISPLAY "EXTENSION (RESULT) . : " MST-RESULT.
+           DISPLAY "LAST UPDATED . . . . : " MST-LAST-UPDATE-DATE
+               " " MST-LAST-UPDATE-TIME " BY " MST-UPDATED-BY.
+       2200-DISPLAY-MASTER-RECORD-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  3000-CORRECT-MASTER-RECORD                                    *
+      *  Accepts a new quantity/price, validates it the same way the   *
+      *  MULT batch run does, recalculates the extension, and          *
+      *  rewrites the master record.                                   *
+      *================================================================*
+       3000-CORRECT-MASTER-RECORD.
+           DISPLAY "ENTER CORRECTED QUANTITY (NUM1): ".
+           ACCEPT WS-NEW-NUM1.
+           DISPLAY "ENTER CORRECTED UNIT PRICE (NUM2): ".
+           ACCEPT WS-NEW-NUM2.
+
+           PERFORM 3050-VALIDATE-CORRECTION
+               THRU 3050-VALIDATE-CORRECTION-EXIT.
+
+           IF CORRECTION-INVALID
+               GO TO 3000-CORRECT-MASTER-RECORD-EXIT
+           END-IF.
+
+           MULTIPLY WS-NEW-NUM1 BY WS-NEW-NUM2
+               GIVING WS-NEW-RESULT ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "SIZE ERROR ON MULTIPLY - REJECTED"
+                   GO TO 3000-CORRECT-MASTER-RECORD-EXIT
+           END-MULTIPLY.
+
+           MOVE WS-NEW-NUM1    TO MST-NUM1.
+           MOVE WS-NEW-NUM2    TO MST-NUM2.
+           MOVE WS-NEW-RESULT  TO MST-RESULT.
+           MOVE WS-RUN-DATE    TO MST-LAST-UPDATE-DATE.
+           MOVE WS-RUN-TIME    TO MST-LAST-UPDATE-TIME.
+           MOVE WS-OPERATOR-ID TO MST-UPDATED-BY.
+
+           REWRITE MST-RECORD.
+           IF WS-MSTFILE-STATUS NOT = "00"
+               DISPLAY "MULTINQ002E - REWRITE FAILED, STATUS = "
+                   WS-MSTFILE-STATUS
+           ELSE
+               DISPLAY "RECORD UPDATED. NEW RESULT IS: " WS-NEW-RESULT
+           END-IF.
+       3000-CORRECT-MASTER-RECORD-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  3050-VALIDATE-CORRECTION                                      *
+      *  Same numeric/non-negative standard the MULT batch run         *
+      *  applies to TRAN-NUM1/TRAN-NUM2 in 3000-VALIDATE-INPUT -        *
+      *  a hand-entered correction should not be held to a lower       *
+      *  standard than a batch transaction.                            *
+      *================================================================*
+       3050-VALIDATE-CORRECTION.
+           SET CORRECTION-VALID TO TRUE.
+
+           IF WS-NEW-NUM1 NOT NUMERIC
+               SET CORRECTION-INVALID TO TRUE
+               DISPLAY "REJECTED - NUM1 IS NOT NUMERIC"
+               GO TO 3050-VALIDATE-CORRECTION-EXIT
+           END-IF.
+
+           IF WS-NEW-NUM2 NOT NUMERIC
+               SET CORRECTION-INVALID TO TRUE
+               DISPLAY "REJECTED - NUM2 IS NOT NUMERIC"
+               GO TO 3050-VALIDATE-CORRECTION-EXIT
+           END-IF.
+
+           IF WS-NEW-NUM1 < 0
+               SET CORRECTION-INVALID TO TRUE
+               DISPLAY "REJECTED - NUM1 IS NEGATIVE"
+               GO TO 3050-VALIDATE-CORRECTION-EXIT
+           END-IF.
+
+           IF WS-NEW-NUM2 < 0
+               SET CORRECTION-INVALID TO TRUE
+               DISPLAY "REJECTED - NUM2 IS NEGATIVE"
+           END-IF.
+       3050-VALIDATE-CORRECTION-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  9000-TERMINATE                                                *
+      *  Closes the master file at end of session.                    *
+      *================================================================*
+       9000-TERMINATE.
+           CLOSE MSTFILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
