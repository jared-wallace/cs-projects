@@ -0,0 +1,24 @@
+      *================================================================*
+      *  CTLREC.CPY                                                    *
+      *  Run-control parameter card for the MULT batch run - one       *
+      *  record, read once at start of run.                           *
+      *------------------------------------------------------------------
+      *  Mod log:                                                      *
+      *  2026-08-09 JW  Initial copybook - restart/checkpoint parms.   *
+      *  2026-08-09 JW  Added operator/job ID for the audit trail.     *
+      *  2026-08-09 JW  Added GL account code and posting date for     *
+      *                 the downstream GL extract file.                *
+      *  2026-08-09 JW  Added expected record count and hash total so  *
+      *                 the run can reconcile what it actually         *
+      *                 processed against what the input file was      *
+      *                 supposed to contain.                           *
+      *================================================================*
+       01  CTL-RECORD.
+           05  CTL-RESTART-FROM              PIC 9(06).
+           05  CTL-CHECKPOINT-INTERVAL        PIC 9(04).
+           05  CTL-OPERATOR-ID                PIC X(08).
+           05  CTL-GL-ACCOUNT-CODE            PIC X(10).
+           05  CTL-GL-POSTING-DATE            PIC 9(08).
+           05  CTL-EXPECTED-RECORD-COUNT      PIC 9(06).
+           05  CTL-EXPECTED-HASH-TOTAL        PIC S9(09)V99.
+           05  FILLER                         PIC X(27).
