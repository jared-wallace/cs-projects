@@ -0,0 +1,14 @@
+      *================================================================*
+      *  RESREC.CPY                                                    *
+      *  Extension-result output record produced by the MULT batch     *
+      *  run - one record written for each TRAN-RECORD read.           *
+      *------------------------------------------------------------------
+      *  Mod log:                                                      *
+      *  2026-08-09 JW  Initial copybook - batch result output.        *
+      *================================================================*
+       01  RES-RECORD.
+           05  RES-TRAN-ID                   PIC 9(06).
+           05  RES-NUM1                       PIC 999V99.
+           05  RES-NUM2                       PIC 999V99.
+           05  RES-RESULT                     PIC 9(07)V99.
+           05  FILLER                         PIC X(55).
