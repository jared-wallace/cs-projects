@@ -1,16 +1,984 @@
+      *================================================================*
+      *  IDENTIFICATION DIVISION                                       *
+      *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. mult.
-       Author Jared Wallace
+       PROGRAM-ID.    MULT.
+       AUTHOR.        JARED WALLACE.
+       INSTALLATION.  PRICING AND EXTENSIONS.
+       DATE-WRITTEN.  2024-01-10.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                         *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  ---------- ----  ---------------------------------------------
+      *  2024-01-10  JW   Original single-pair ACCEPT/DISPLAY version. *
+      *  2026-08-09  JW   Converted to a batch run driven off a        *
+      *                   sequential extension-transaction file.      *
+      *                   Quantity/price now come from TRAN-RECORD     *
+      *                   instead of the console; one RES-RECORD is    *
+      *                   written per transaction read.                *
+      *  2026-08-09  JW   Added end-of-run summary report with count,  *
+      *                   sum, high and low extension control totals.  *
+      *  2026-08-09  JW   Added numeric/non-negative validation of     *
+      *                   TRAN-NUM1 and TRAN-NUM2 with a reject file   *
+      *                   for records that fail the check.             *
+      *  2026-08-09  JW   Added checkpoint/restart support - a         *
+      *                   checkpoint record is written every N         *
+      *                   transactions and a restart parameter on the  *
+      *                   control card skips already-processed input.  *
+      *  2026-08-09  JW   Added an audit-trail record for every         *
+      *                   calculation, capturing run date/time,        *
+      *                   operator ID, and the Num1/Num2/Result         *
+      *                   values.                                      *
+      *  2026-08-09  JW   MULTIPLY now rounds to the nearest cent and   *
+      *                   traps ON SIZE ERROR instead of failing        *
+      *                   silently; a size-error transaction is        *
+      *                   rejected rather than posted.                  *
+      *  2026-08-09  JW   Added a GL posting extract file - one fixed-  *
+      *                   format record per extension, laid out for    *
+      *                   the GL posting job's input.                  *
+      *  2026-08-09  JW   Every extension calculated is now also        *
+      *                   written to the indexed MSTFILE master, keyed  *
+      *                   by transaction ID. See MULTINQ for the        *
+      *                   companion inquiry/update transaction.         *
+      *  2026-08-09  JW   Added end-of-run reconciliation of the input   *
+      *                   record count and Num1/Num2 hash total on the  *
+      *                   control card against what the run actually    *
+      *                   read, flagging any discrepancy on the         *
+      *                   summary report.                               *
+      *  2026-08-09  JW   Restart fixes: the output files are now       *
+      *                   opened EXTEND rather than OUTPUT on a         *
+      *                   restart so the prior partial run's records    *
+      *                   aren't truncated away; the restart skip no    *
+      *                   longer reprocesses the last record handled    *
+      *                   before the abend; the hash total used for     *
+      *                   reconciliation now includes records skipped   *
+      *                   on a restart so a clean restart no longer     *
+      *                   reports a false discrepancy; NUM1/NUM2 are    *
+      *                   now signed so the non-negative check can      *
+      *                   actually catch a negative value; and a        *
+      *                   SIZE ERROR invocation of the calculation now  *
+      *                   gets its own audit record.                    *
+      *  2026-08-09  JW   Checkpoint is now taken for every physical    *
+      *                   record read, not only a fully-posted one, so  *
+      *                   a reject or size error on a checkpoint         *
+      *                   boundary no longer skips that checkpoint for  *
+      *                   good; the summary report now flags a          *
+      *                   restarted run and notes that its counts only  *
+      *                   cover the records read since the restart; a   *
+      *                   failed OPEN now abends the run instead of     *
+      *                   falling through into processing against       *
+      *                   files that were never opened.                 *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.               IBM-370.
+       OBJECT-COMPUTER.               IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO TRANFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+
+           SELECT RESFILE  ASSIGN TO RESFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESFILE-STATUS.
+
+           SELECT REPTFILE ASSIGN TO REPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPTFILE-STATUS.
+
+           SELECT REJFILE  ASSIGN TO REJFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJFILE-STATUS.
+
+           SELECT CONTROLFILE ASSIGN TO CONTROLFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROLFILE-STATUS.
+
+           SELECT CHKPFILE ASSIGN TO CHKPFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPFILE-STATUS.
+
+           SELECT AUDFILE  ASSIGN TO AUDFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDFILE-STATUS.
+
+           SELECT GLFILE   ASSIGN TO GLFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLFILE-STATUS.
+
+           SELECT MSTFILE  ASSIGN TO MSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MST-TRAN-ID
+               FILE STATUS IS WS-MSTFILE-STATUS.
+
        DATA DIVISION.
-       WORKING-sTORAGE SECTION.
-       01 Num1 PIC 999V99 VALUE ZEROS.
-       01 Num2 PIC 999V99 VALUE ZEROS.
-       01 Result PIC 9(9)V99 VALUE ZEROS.
+       FILE SECTION.
+       FD  TRANFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY TRANREC.
+
+       FD  RESFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY RESREC.
+
+       FD  REPTFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY REPTLINE.
+
+       FD  REJFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY REJREC.
+
+       FD  CONTROLFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY CTLREC.
+
+       FD  CHKPFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY CHKPREC.
+
+       FD  AUDFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY AUDREC.
+
+       FD  GLFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY GLEXTR.
+
+       FD  MSTFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY MSTREC.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *  FILE STATUS AND CONTROL SWITCHES                              *
+      *----------------------------------------------------------------*
+       01  WS-TRANFILE-STATUS             PIC X(02) VALUE "00".
+       01  WS-RESFILE-STATUS              PIC X(02) VALUE "00".
+       01  WS-REPTFILE-STATUS             PIC X(02) VALUE "00".
+       01  WS-REJFILE-STATUS              PIC X(02) VALUE "00".
+       01  WS-CONTROLFILE-STATUS          PIC X(02) VALUE "00".
+       01  WS-CHKPFILE-STATUS             PIC X(02) VALUE "00".
+       01  WS-AUDFILE-STATUS              PIC X(02) VALUE "00".
+       01  WS-GLFILE-STATUS                PIC X(02) VALUE "00".
+       01  WS-MSTFILE-STATUS               PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+               88  END-OF-TRANFILE                    VALUE "Y".
+               88  NOT-END-OF-TRANFILE                VALUE "N".
+           05  WS-VALID-SWITCH              PIC X(01) VALUE "Y".
+               88  VALID-TRANSACTION                   VALUE "Y".
+               88  INVALID-TRANSACTION                 VALUE "N".
+           05  WS-SIZE-ERROR-SWITCH         PIC X(01) VALUE "N".
+               88  SIZE-ERROR-OCCURRED                 VALUE "Y".
+               88  NO-SIZE-ERROR-OCCURRED               VALUE "N".
+
+      *----------------------------------------------------------------*
+      *  WORKING FIELDS FOR THE CURRENT CALCULATION                    *
+      *----------------------------------------------------------------*
+       01  WS-CALC-FIELDS.
+           05  WS-NUM1                      PIC S999V99 VALUE ZEROS.
+           05  WS-NUM2                      PIC S999V99 VALUE ZEROS.
+           05  WS-RESULT                    PIC 9(07)V99 VALUE ZEROS.
+
+       77  WS-RECORD-COUNT                 PIC 9(06) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *  INPUT VALIDATION / REJECT REASON FIELDS                       *
+      *----------------------------------------------------------------*
+       01  WS-REJECT-FIELDS.
+           05  WS-REJECT-REASON-CODE        PIC X(02) VALUE SPACES.
+           05  WS-REJECT-REASON-TEXT        PIC X(40) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *  CHECKPOINT / RESTART WORKING FIELDS                           *
+      *----------------------------------------------------------------*
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-RUN-DATE                  PIC 9(08) VALUE ZEROS.
+           05  WS-RUN-TIME                  PIC 9(08) VALUE ZEROS.
+           05  WS-CHECKPOINT-QUOTIENT        PIC 9(06) VALUE ZERO.
+           05  WS-CHECKPOINT-REMAINDER       PIC 9(04) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *  CONTROL TOTALS FOR THE END-OF-RUN SUMMARY REPORT              *
+      *----------------------------------------------------------------*
+       01  WS-CONTROL-TOTALS.
+           05  WS-CALC-COUNT                PIC 9(06) COMP VALUE ZERO.
+           05  WS-RESULT-SUM                PIC 9(09)V99 VALUE ZEROS.
+           05  WS-HIGH-RESULT                PIC 9(07)V99 VALUE ZEROS.
+           05  WS-LOW-RESULT                 PIC 9(07)V99 VALUE ZEROS.
+           05  WS-REJECT-COUNT               PIC 9(06) COMP VALUE ZERO.
+           05  WS-SIZE-ERROR-COUNT           PIC 9(06) COMP VALUE ZERO.
+           05  WS-FIRST-CALC-SWITCH          PIC X(01) VALUE "Y".
+               88  FIRST-CALCULATION                     VALUE "Y".
+               88  NOT-FIRST-CALCULATION                 VALUE "N".
+           05  WS-ACTUAL-HASH-TOTAL          PIC S9(09)V99 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *  RECONCILIATION WORKING FIELDS                                 *
+      *----------------------------------------------------------------*
+       01  WS-RECON-FIELDS.
+           05  WS-RECON-SWITCH              PIC X(01) VALUE "Y".
+               88  TOTALS-IN-BALANCE                    VALUE "Y".
+               88  TOTALS-OUT-OF-BALANCE                 VALUE "N".
+           05  WS-RECON-COUNT-DIFF          PIC S9(06) VALUE ZERO.
+           05  WS-RECON-HASH-DIFF           PIC S9(09)V99 VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *  SUMMARY REPORT EDIT FIELDS                                    *
+      *----------------------------------------------------------------*
+       01  WS-REPORT-EDIT-FIELDS.
+           05  WS-EDIT-COUNT                PIC ZZZ,ZZ9.
+           05  WS-EDIT-SUM                  PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-EDIT-HIGH                  PIC ZZZ,ZZ9.99.
+           05  WS-EDIT-LOW                   PIC ZZZ,ZZ9.99.
+           05  WS-EDIT-REJECT-COUNT          PIC ZZZ,ZZ9.
+           05  WS-EDIT-SIZE-ERROR-COUNT      PIC ZZZ,ZZ9.
+           05  WS-EDIT-EXPECTED-COUNT        PIC ZZZ,ZZ9.
+           05  WS-EDIT-ACTUAL-COUNT          PIC ZZZ,ZZ9.
+           05  WS-EDIT-EXPECTED-HASH         PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-EDIT-ACTUAL-HASH           PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-EDIT-COUNT-DIFF            PIC -ZZZ,ZZ9.
+           05  WS-EDIT-HASH-DIFF             PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-EDIT-RESTART-FROM          PIC ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
-       CalculateResult.
-           DISPLAY "Enter two numbers".
-           ACCEPT Num1.
-           ACCEPT Num2.
-           MULTIPLY Num1 BY Num2 GIVING Result.
-           DISPLAY "Result is: ", Result.
-       STOP RUN.
+      *================================================================*
+      *  0000-MAINLINE                                                 *
+      *  Controls the overall batch run - open, process every          *
+      *  transaction on the file, close.                               *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               THRU 2000-PROCESS-TRANSACTIONS-EXIT
+               UNTIL END-OF-TRANFILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================*
+      *  1000-INITIALIZE                                               *
+      *  Opens the transaction file, reads the control card to learn   *
+      *  whether this is a restart, opens the output files either      *
+      *  fresh or for EXTEND accordingly, and primes the read.         *
+      *================================================================*
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           OPEN INPUT TRANFILE.
+           IF WS-TRANFILE-STATUS NOT = "00"
+               DISPLAY "MULT0001E - UNABLE TO OPEN TRANFILE, STATUS = "
+                   WS-TRANFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 1100-READ-CONTROL-CARD
+               THRU 1100-READ-CONTROL-CARD-EXIT.
+
+           IF CTL-RESTART-FROM = ZEROS
+               OPEN OUTPUT RESFILE
+           ELSE
+               OPEN EXTEND RESFILE
+           END-IF.
+           IF WS-RESFILE-STATUS NOT = "00"
+               DISPLAY "MULT0002E - UNABLE TO OPEN RESFILE, STATUS = "
+                   WS-RESFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF CTL-RESTART-FROM = ZEROS
+               OPEN OUTPUT REPTFILE
+           ELSE
+               OPEN EXTEND REPTFILE
+           END-IF.
+           IF WS-REPTFILE-STATUS NOT = "00"
+               DISPLAY "MULT0006E - UNABLE TO OPEN REPTFILE, STATUS = "
+                   WS-REPTFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF CTL-RESTART-FROM = ZEROS
+               OPEN OUTPUT REJFILE
+           ELSE
+               OPEN EXTEND REJFILE
+           END-IF.
+           IF WS-REJFILE-STATUS NOT = "00"
+               DISPLAY "MULT0007E - UNABLE TO OPEN REJFILE, STATUS = "
+                   WS-REJFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF CTL-RESTART-FROM = ZEROS
+               OPEN OUTPUT CHKPFILE
+           ELSE
+               OPEN EXTEND CHKPFILE
+           END-IF.
+           IF WS-CHKPFILE-STATUS NOT = "00"
+               DISPLAY "MULT0008E - UNABLE TO OPEN CHKPFILE, STATUS = "
+                   WS-CHKPFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF CTL-RESTART-FROM = ZEROS
+               OPEN OUTPUT AUDFILE
+           ELSE
+               OPEN EXTEND AUDFILE
+           END-IF.
+           IF WS-AUDFILE-STATUS NOT = "00"
+               DISPLAY "MULT0009E - UNABLE TO OPEN AUDFILE, STATUS = "
+                   WS-AUDFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF CTL-RESTART-FROM = ZEROS
+               OPEN OUTPUT GLFILE
+           ELSE
+               OPEN EXTEND GLFILE
+           END-IF.
+           IF WS-GLFILE-STATUS NOT = "00"
+               DISPLAY "MULT0011E - UNABLE TO OPEN GLFILE, STATUS = "
+                   WS-GLFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN I-O MSTFILE.
+           IF WS-MSTFILE-STATUS = "35"
+               OPEN OUTPUT MSTFILE
+               CLOSE MSTFILE
+               OPEN I-O MSTFILE
+           END-IF.
+           IF WS-MSTFILE-STATUS NOT = "00"
+               DISPLAY "MULT0013E - UNABLE TO OPEN MSTFILE, STATUS = "
+                   WS-MSTFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-READ-TRANSACTION
+               THRU 2100-READ-TRANSACTION-EXIT.
+
+           PERFORM 2200-SKIP-FOR-RESTART
+               THRU 2200-SKIP-FOR-RESTART-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  1100-READ-CONTROL-CARD                                        *
+      *  Reads the one-record run-control parameter card. If the      *
+      *  control file is empty or missing, the run proceeds with no    *
+      *  restart point and the default checkpoint interval.            *
+      *================================================================*
+       1100-READ-CONTROL-CARD.
+           MOVE ZEROS   TO CTL-RESTART-FROM.
+           MOVE 100     TO CTL-CHECKPOINT-INTERVAL.
+           MOVE "UNKNOWN " TO CTL-OPERATOR-ID.
+           MOVE "UNASSIGNED" TO CTL-GL-ACCOUNT-CODE.
+           MOVE ZEROS   TO CTL-GL-POSTING-DATE.
+           MOVE ZEROS   TO CTL-EXPECTED-RECORD-COUNT.
+           MOVE ZEROS   TO CTL-EXPECTED-HASH-TOTAL.
+
+           OPEN INPUT CONTROLFILE.
+           IF WS-CONTROLFILE-STATUS NOT = "00"
+               GO TO 1100-READ-CONTROL-CARD-EXIT
+           END-IF.
+
+           READ CONTROLFILE
+               AT END
+                   GO TO 1100-READ-CONTROL-CARD-EXIT
+           END-READ.
+
+           IF CTL-CHECKPOINT-INTERVAL = ZEROS
+               MOVE 100 TO CTL-CHECKPOINT-INTERVAL
+           END-IF.
+
+           IF CTL-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN " TO CTL-OPERATOR-ID
+           END-IF.
+
+           IF CTL-GL-ACCOUNT-CODE = SPACES
+               MOVE "UNASSIGNED" TO CTL-GL-ACCOUNT-CODE
+           END-IF.
+
+           IF CTL-GL-POSTING-DATE = ZEROS
+               MOVE WS-RUN-DATE TO CTL-GL-POSTING-DATE
+           END-IF.
+       1100-READ-CONTROL-CARD-EXIT.
+           CLOSE CONTROLFILE.
+           EXIT.
+
+      *================================================================*
+      *  2000-PROCESS-TRANSACTIONS                                     *
+      *  Performed once per transaction record until end of file.      *
+      *================================================================*
+       2000-PROCESS-TRANSACTIONS.
+           MOVE TRAN-NUM1 TO WS-NUM1.
+           MOVE TRAN-NUM2 TO WS-NUM2.
+
+           PERFORM 3000-VALIDATE-INPUT
+               THRU 3000-VALIDATE-INPUT-EXIT.
+
+           IF INVALID-TRANSACTION
+               PERFORM 3100-WRITE-REJECT
+                   THRU 3100-WRITE-REJECT-EXIT
+               GO TO 2000-READ-NEXT
+           END-IF.
+
+           PERFORM 4000-CALCULATE-RESULT
+               THRU 4000-CALCULATE-RESULT-EXIT.
+
+           IF SIZE-ERROR-OCCURRED
+               ADD 1 TO WS-SIZE-ERROR-COUNT
+               SET INVALID-TRANSACTION TO TRUE
+               MOVE "05" TO WS-REJECT-REASON-CODE
+               MOVE "SIZE ERROR ON MULTIPLY" TO WS-REJECT-REASON-TEXT
+               PERFORM 4300-WRITE-AUDIT-RECORD
+                   THRU 4300-WRITE-AUDIT-RECORD-EXIT
+               PERFORM 3100-WRITE-REJECT
+                   THRU 3100-WRITE-REJECT-EXIT
+               GO TO 2000-READ-NEXT
+           END-IF.
+
+           PERFORM 4100-ACCUMULATE-TOTALS
+               THRU 4100-ACCUMULATE-TOTALS-EXIT.
+
+           PERFORM 4300-WRITE-AUDIT-RECORD
+               THRU 4300-WRITE-AUDIT-RECORD-EXIT.
+
+           PERFORM 4400-WRITE-GL-EXTRACT
+               THRU 4400-WRITE-GL-EXTRACT-EXIT.
+
+           PERFORM 4500-UPDATE-MASTER-FILE
+               THRU 4500-UPDATE-MASTER-FILE-EXIT.
+
+           PERFORM 4200-WRITE-RESULT
+               THRU 4200-WRITE-RESULT-EXIT.
+
+       2000-READ-NEXT.
+           PERFORM 4600-WRITE-CHECKPOINT
+               THRU 4600-WRITE-CHECKPOINT-EXIT.
+
+           PERFORM 2100-READ-TRANSACTION
+               THRU 2100-READ-TRANSACTION-EXIT.
+       2000-PROCESS-TRANSACTIONS-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  2100-READ-TRANSACTION                                         *
+      *  Reads the next transaction record, sets the EOF switch at     *
+      *  end of file. The record count and Num1/Num2 hash total are    *
+      *  rolled in for every physical read, including ones skipped     *
+      *  for restart, so both reconcile against the input file's       *
+      *  control totals regardless of where the run started.           *
+      *================================================================*
+       2100-READ-TRANSACTION.
+           READ TRANFILE
+               AT END
+                   SET END-OF-TRANFILE TO TRUE
+                   GO TO 2100-READ-TRANSACTION-EXIT
+           END-READ.
+
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD TRAN-NUM1 TRAN-NUM2 TO WS-ACTUAL-HASH-TOTAL.
+       2100-READ-TRANSACTION-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  2200-SKIP-FOR-RESTART                                         *
+      *  On a restart run, reads past (without processing) the         *
+      *  transactions already handled before the prior abend. The      *
+      *  first read was already primed in 1000-INITIALIZE, so the      *
+      *  test has to be a strict ">" - otherwise the last record       *
+      *  processed before the abend is left sitting in the buffer      *
+      *  and gets processed, and posted, a second time.                *
+      *================================================================*
+       2200-SKIP-FOR-RESTART.
+           PERFORM 2100-READ-TRANSACTION
+               THRU 2100-READ-TRANSACTION-EXIT
+               UNTIL WS-RECORD-COUNT > CTL-RESTART-FROM
+                  OR END-OF-TRANFILE.
+       2200-SKIP-FOR-RESTART-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  3000-VALIDATE-INPUT                                           *
+      *  Makes sure TRAN-NUM1 and TRAN-NUM2 are numeric and             *
+      *  non-negative before they are allowed into the MULTIPLY.       *
+      *================================================================*
+       3000-VALIDATE-INPUT.
+           SET VALID-TRANSACTION TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON-CODE.
+           MOVE SPACES TO WS-REJECT-REASON-TEXT.
+
+           IF TRAN-NUM1 NOT NUMERIC
+               SET INVALID-TRANSACTION TO TRUE
+               MOVE "01" TO WS-REJECT-REASON-CODE
+               MOVE "NUM1 IS NOT NUMERIC" TO WS-REJECT-REASON-TEXT
+               GO TO 3000-VALIDATE-INPUT-EXIT
+           END-IF.
+
+           IF TRAN-NUM2 NOT NUMERIC
+               SET INVALID-TRANSACTION TO TRUE
+               MOVE "02" TO WS-REJECT-REASON-CODE
+               MOVE "NUM2 IS NOT NUMERIC" TO WS-REJECT-REASON-TEXT
+               GO TO 3000-VALIDATE-INPUT-EXIT
+           END-IF.
+
+           IF WS-NUM1 < 0
+               SET INVALID-TRANSACTION TO TRUE
+               MOVE "03" TO WS-REJECT-REASON-CODE
+               MOVE "NUM1 IS NEGATIVE" TO WS-REJECT-REASON-TEXT
+               GO TO 3000-VALIDATE-INPUT-EXIT
+           END-IF.
+
+           IF WS-NUM2 < 0
+               SET INVALID-TRANSACTION TO TRUE
+               MOVE "04" TO WS-REJECT-REASON-CODE
+               MOVE "NUM2 IS NEGATIVE" TO WS-REJECT-REASON-TEXT
+           END-IF.
+       3000-VALIDATE-INPUT-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  3100-WRITE-REJECT                                             *
+      *  Writes the current transaction to REJFILE along with the      *
+      *  reason it failed validation.                                  *
+      *================================================================*
+       3100-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT.
+
+           MOVE SPACES               TO REJ-RECORD.
+           MOVE TRAN-ID              TO REJ-TRAN-ID.
+           MOVE TRAN-NUM1            TO REJ-NUM1.
+           MOVE TRAN-NUM2            TO REJ-NUM2.
+           MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE.
+           MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT.
+
+           WRITE REJ-RECORD.
+           IF WS-REJFILE-STATUS NOT = "00"
+               DISPLAY "MULT0004E - WRITE FAILED ON REJFILE, STATUS = "
+                   WS-REJFILE-STATUS
+           END-IF.
+       3100-WRITE-REJECT-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  4000-CALCULATE-RESULT                                         *
+      *  Extends the unit price by the quantity for the current        *
+      *  transaction, rounding to the nearest cent. A SIZE ERROR is     *
+      *  trapped explicitly rather than left to fail silently.          *
+      *================================================================*
+       4000-CALCULATE-RESULT.
+           SET NO-SIZE-ERROR-OCCURRED TO TRUE.
+
+           MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT ROUNDED
+               ON SIZE ERROR
+                   SET SIZE-ERROR-OCCURRED TO TRUE
+           END-MULTIPLY.
+       4000-CALCULATE-RESULT-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  4100-ACCUMULATE-TOTALS                                        *
+      *  Rolls the current extension into the control totals that     *
+      *  feed the end-of-run summary report.                          *
+      *================================================================*
+       4100-ACCUMULATE-TOTALS.
+           ADD 1 TO WS-CALC-COUNT.
+           ADD WS-RESULT TO WS-RESULT-SUM.
+
+           IF FIRST-CALCULATION
+               MOVE WS-RESULT TO WS-HIGH-RESULT
+               MOVE WS-RESULT TO WS-LOW-RESULT
+               SET NOT-FIRST-CALCULATION TO TRUE
+           ELSE
+               IF WS-RESULT > WS-HIGH-RESULT
+                   MOVE WS-RESULT TO WS-HIGH-RESULT
+               END-IF
+               IF WS-RESULT < WS-LOW-RESULT
+                   MOVE WS-RESULT TO WS-LOW-RESULT
+               END-IF
+           END-IF.
+       4100-ACCUMULATE-TOTALS-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  4200-WRITE-RESULT                                             *
+      *  Formats and writes one RES-RECORD for the current             *
+      *  transaction.                                                  *
+      *================================================================*
+       4200-WRITE-RESULT.
+           MOVE SPACES    TO RES-RECORD.
+           MOVE TRAN-ID   TO RES-TRAN-ID.
+           MOVE WS-NUM1   TO RES-NUM1.
+           MOVE WS-NUM2   TO RES-NUM2.
+           MOVE WS-RESULT TO RES-RESULT.
+
+           WRITE RES-RECORD.
+           IF WS-RESFILE-STATUS NOT = "00"
+               DISPLAY "MULT0003E - WRITE FAILED ON RESFILE, STATUS = "
+                   WS-RESFILE-STATUS
+           END-IF.
+       4200-WRITE-RESULT-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  4300-WRITE-AUDIT-RECORD                                       *
+      *  Appends one audit-trail record for the current invocation of  *
+      *  the calculation - who ran it, when, what it produced, and     *
+      *  whether it produced a usable result at all. A SIZE ERROR      *
+      *  invocation still gets a record, with AUD-CALC-STATUS of "E"   *
+      *  and a zero result, instead of leaving no trace.               *
+      *================================================================*
+       4300-WRITE-AUDIT-RECORD.
+           MOVE SPACES          TO AUD-RECORD.
+           MOVE WS-RUN-DATE     TO AUD-RUN-DATE.
+           MOVE WS-RUN-TIME     TO AUD-RUN-TIME.
+           MOVE CTL-OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE TRAN-ID         TO AUD-TRAN-ID.
+           MOVE WS-NUM1         TO AUD-NUM1.
+           MOVE WS-NUM2         TO AUD-NUM2.
+
+           IF SIZE-ERROR-OCCURRED
+               MOVE ZEROS TO AUD-RESULT
+               SET AUD-STATUS-SIZE-ERROR TO TRUE
+           ELSE
+               MOVE WS-RESULT TO AUD-RESULT
+               SET AUD-STATUS-OK TO TRUE
+           END-IF.
+
+           WRITE AUD-RECORD.
+           IF WS-AUDFILE-STATUS NOT = "00"
+               DISPLAY "MULT0010E - WRITE FAILED ON AUDFILE, STATUS = "
+                   WS-AUDFILE-STATUS
+           END-IF.
+       4300-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  4400-WRITE-GL-EXTRACT                                         *
+      *  Writes one fixed-format extract record per extension, laid    *
+      *  out for the GL posting job's input.                           *
+      *================================================================*
+       4400-WRITE-GL-EXTRACT.
+           MOVE SPACES              TO GL-RECORD.
+           MOVE CTL-GL-ACCOUNT-CODE TO GL-ACCOUNT-CODE.
+           MOVE TRAN-ID             TO GL-TRAN-ID.
+           MOVE CTL-GL-POSTING-DATE TO GL-POSTING-DATE.
+           MOVE WS-RESULT           TO GL-AMOUNT.
+           MOVE "D"                 TO GL-DR-CR-INDICATOR.
+
+           WRITE GL-RECORD.
+           IF WS-GLFILE-STATUS NOT = "00"
+               DISPLAY "MULT0012E - WRITE FAILED ON GLFILE, STATUS = "
+                   WS-GLFILE-STATUS
+           END-IF.
+       4400-WRITE-GL-EXTRACT-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  4500-UPDATE-MASTER-FILE                                       *
+      *  Writes or, on a rerun of a transaction ID already on file,    *
+      *  rewrites the indexed master record for the current            *
+      *  extension.                                                    *
+      *================================================================*
+       4500-UPDATE-MASTER-FILE.
+           MOVE SPACES             TO MST-RECORD.
+           MOVE TRAN-ID             TO MST-TRAN-ID.
+           MOVE WS-NUM1             TO MST-NUM1.
+           MOVE WS-NUM2             TO MST-NUM2.
+           MOVE WS-RESULT           TO MST-RESULT.
+           MOVE WS-RUN-DATE         TO MST-LAST-UPDATE-DATE.
+           MOVE WS-RUN-TIME         TO MST-LAST-UPDATE-TIME.
+           MOVE CTL-OPERATOR-ID     TO MST-UPDATED-BY.
+
+           WRITE MST-RECORD
+               INVALID KEY
+                   REWRITE MST-RECORD
+           END-WRITE.
+
+           IF WS-MSTFILE-STATUS NOT = "00"
+                   AND WS-MSTFILE-STATUS NOT = "02"
+               DISPLAY "MULT0014E - MSTFILE UPDATE FAILED, STATUS = "
+                   WS-MSTFILE-STATUS
+           END-IF.
+       4500-UPDATE-MASTER-FILE-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  4600-WRITE-CHECKPOINT                                         *
+      *  Performed from 2000-READ-NEXT for every physical record read  *
+      *  - accepted, rejected, or size-error alike - so a reject or    *
+      *  size error landing on a checkpoint boundary doesn't cause      *
+      *  that checkpoint to be skipped. Every CTL-CHECKPOINT-INTERVAL   *
+      *  records, records the last input record number read so a       *
+      *  rerun can restart from this point instead of from record one. *
+      *================================================================*
+       4600-WRITE-CHECKPOINT.
+           DIVIDE WS-RECORD-COUNT BY CTL-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+
+           IF WS-CHECKPOINT-REMAINDER NOT = ZERO
+               GO TO 4600-WRITE-CHECKPOINT-EXIT
+           END-IF.
+
+           MOVE SPACES             TO CHKP-RECORD.
+           MOVE WS-RECORD-COUNT    TO CHKP-LAST-RECORD-NO.
+           MOVE WS-RUN-DATE        TO CHKP-RUN-DATE.
+           MOVE WS-RUN-TIME        TO CHKP-RUN-TIME.
+
+           WRITE CHKP-RECORD.
+           IF WS-CHKPFILE-STATUS NOT = "00"
+               DISPLAY "MULT0005E - WRITE FAILED ON CHKPFILE, STATUS = "
+                   WS-CHKPFILE-STATUS
+           END-IF.
+       4600-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  8000-WRITE-SUMMARY-REPORT                                     *
+      *  Writes the end-of-run control-total summary to REPTFILE. On   *
+      *  a restarted run the counts below cover only the records       *
+      *  processed since the restart point, not the whole input file   *
+      *  - 8100-RECONCILE-TOTALS, further down this same report,        *
+      *  covers the whole file instead, so a note is inserted here      *
+      *  calling that difference out rather than leaving the two        *
+      *  totals on one report silently disagreeing in scope.            *
+      *================================================================*
+       8000-WRITE-SUMMARY-REPORT.
+           MOVE SPACES TO REPT-LINE.
+           MOVE "MULT BATCH RUN - EXTENSION SUMMARY REPORT" TO
+               REPT-LINE.
+           WRITE REPT-LINE.
+
+           MOVE SPACES TO REPT-LINE.
+           WRITE REPT-LINE.
+
+           IF CTL-RESTART-FROM NOT = ZEROS
+               MOVE CTL-RESTART-FROM TO WS-EDIT-RESTART-FROM
+               MOVE SPACES TO REPT-LINE
+               STRING "THIS IS A RESTARTED RUN - RESUMED AFTER RECORD "
+                       WS-EDIT-RESTART-FROM
+                   DELIMITED BY SIZE INTO REPT-LINE
+               WRITE REPT-LINE
+
+               MOVE SPACES TO REPT-LINE
+               STRING "COUNTS BELOW ARE SINCE THE RESTART ONLY - SEE "
+                       "THE RECONCILIATION BELOW FOR THE WHOLE FILE"
+                   DELIMITED BY SIZE INTO REPT-LINE
+               WRITE REPT-LINE
+
+               MOVE SPACES TO REPT-LINE
+               WRITE REPT-LINE
+           END-IF.
+
+           MOVE WS-CALC-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO REPT-LINE.
+           STRING "CALCULATIONS PERFORMED . . . . . . : "
+                   WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPT-LINE.
+           WRITE REPT-LINE.
+
+           MOVE WS-RESULT-SUM TO WS-EDIT-SUM.
+           MOVE SPACES TO REPT-LINE.
+           STRING "SUM OF EXTENSION AMOUNTS. . . . . . : "
+                   WS-EDIT-SUM
+               DELIMITED BY SIZE INTO REPT-LINE.
+           WRITE REPT-LINE.
+
+           MOVE WS-HIGH-RESULT TO WS-EDIT-HIGH.
+           MOVE SPACES TO REPT-LINE.
+           STRING "HIGHEST EXTENSION AMOUNT. . . . . . : "
+                   WS-EDIT-HIGH
+               DELIMITED BY SIZE INTO REPT-LINE.
+           WRITE REPT-LINE.
+
+           MOVE WS-LOW-RESULT TO WS-EDIT-LOW.
+           MOVE SPACES TO REPT-LINE.
+           STRING "LOWEST EXTENSION AMOUNT . . . . . . : "
+                   WS-EDIT-LOW
+               DELIMITED BY SIZE INTO REPT-LINE.
+           WRITE REPT-LINE.
+
+           MOVE WS-REJECT-COUNT TO WS-EDIT-REJECT-COUNT.
+           MOVE SPACES TO REPT-LINE.
+           STRING "TRANSACTIONS REJECTED . . . . . . . : "
+                   WS-EDIT-REJECT-COUNT
+               DELIMITED BY SIZE INTO REPT-LINE.
+           WRITE REPT-LINE.
+
+           MOVE WS-SIZE-ERROR-COUNT TO WS-EDIT-SIZE-ERROR-COUNT.
+           MOVE SPACES TO REPT-LINE.
+           STRING "  OF WHICH SIZE ERROR ON MULTIPLY. : "
+                   WS-EDIT-SIZE-ERROR-COUNT
+               DELIMITED BY SIZE INTO REPT-LINE.
+           WRITE REPT-LINE.
+       8000-WRITE-SUMMARY-REPORT-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  8100-RECONCILE-TOTALS                                         *
+      *  Compares the expected record count and Num1/Num2 hash total   *
+      *  on the control card, supplied by whatever job produced the    *
+      *  transaction file, against what this run actually read, and    *
+      *  appends the comparison - in balance or not - to REPTFILE.      *
+      *  An expected value of zero means none was supplied, so that    *
+      *  control total is skipped rather than flagged as a mismatch.   *
+      *================================================================*
+       8100-RECONCILE-TOTALS.
+           SET TOTALS-IN-BALANCE TO TRUE.
+
+           MOVE SPACES TO REPT-LINE.
+           WRITE REPT-LINE.
+
+           MOVE SPACES TO REPT-LINE.
+           MOVE "RECONCILIATION OF INPUT CONTROL TOTALS" TO REPT-LINE.
+           WRITE REPT-LINE.
+
+           IF CTL-EXPECTED-RECORD-COUNT = ZEROS
+               MOVE SPACES TO REPT-LINE
+               STRING "RECORD COUNT. . . . . . . . . . . . : "
+                       "NOT SUPPLIED - NOT RECONCILED"
+                   DELIMITED BY SIZE INTO REPT-LINE
+               WRITE REPT-LINE
+               GO TO 8100-RECONCILE-HASH-TOTAL
+           END-IF.
+
+           MOVE CTL-EXPECTED-RECORD-COUNT TO WS-EDIT-EXPECTED-COUNT.
+           MOVE SPACES TO REPT-LINE.
+           STRING "EXPECTED RECORD COUNT. . . . . . . . : "
+                   WS-EDIT-EXPECTED-COUNT
+               DELIMITED BY SIZE INTO REPT-LINE.
+           WRITE REPT-LINE.
+
+           MOVE WS-RECORD-COUNT TO WS-EDIT-ACTUAL-COUNT.
+           MOVE SPACES TO REPT-LINE.
+           STRING "ACTUAL RECORD COUNT . . . . . . . . : "
+                   WS-EDIT-ACTUAL-COUNT
+               DELIMITED BY SIZE INTO REPT-LINE.
+           WRITE REPT-LINE.
+
+           SUBTRACT CTL-EXPECTED-RECORD-COUNT FROM WS-RECORD-COUNT
+               GIVING WS-RECON-COUNT-DIFF.
+
+           IF WS-RECON-COUNT-DIFF NOT = ZERO
+               SET TOTALS-OUT-OF-BALANCE TO TRUE
+               MOVE WS-RECON-COUNT-DIFF TO WS-EDIT-COUNT-DIFF
+               MOVE SPACES TO REPT-LINE
+               STRING "  *** RECORD COUNT OUT OF BALANCE BY. : "
+                       WS-EDIT-COUNT-DIFF
+                   DELIMITED BY SIZE INTO REPT-LINE
+               WRITE REPT-LINE
+           END-IF.
+
+       8100-RECONCILE-HASH-TOTAL.
+           IF CTL-EXPECTED-HASH-TOTAL = ZEROS
+               MOVE SPACES TO REPT-LINE
+               STRING "HASH TOTAL. . . . . . . . . . . . . : "
+                       "NOT SUPPLIED - NOT RECONCILED"
+                   DELIMITED BY SIZE INTO REPT-LINE
+               WRITE REPT-LINE
+               PERFORM 8150-WRITE-RECON-STATUS
+                   THRU 8150-WRITE-RECON-STATUS-EXIT
+               GO TO 8100-RECONCILE-TOTALS-EXIT
+           END-IF.
+
+           MOVE CTL-EXPECTED-HASH-TOTAL TO WS-EDIT-EXPECTED-HASH.
+           MOVE SPACES TO REPT-LINE.
+           STRING "EXPECTED NUM1+NUM2 HASH TOTAL . . . : "
+                   WS-EDIT-EXPECTED-HASH
+               DELIMITED BY SIZE INTO REPT-LINE.
+           WRITE REPT-LINE.
+
+           MOVE WS-ACTUAL-HASH-TOTAL TO WS-EDIT-ACTUAL-HASH.
+           MOVE SPACES TO REPT-LINE.
+           STRING "ACTUAL NUM1+NUM2 HASH TOTAL . . . . : "
+                   WS-EDIT-ACTUAL-HASH
+               DELIMITED BY SIZE INTO REPT-LINE.
+           WRITE REPT-LINE.
+
+           SUBTRACT CTL-EXPECTED-HASH-TOTAL FROM WS-ACTUAL-HASH-TOTAL
+               GIVING WS-RECON-HASH-DIFF.
+
+           IF WS-RECON-HASH-DIFF NOT = ZERO
+               SET TOTALS-OUT-OF-BALANCE TO TRUE
+               MOVE WS-RECON-HASH-DIFF TO WS-EDIT-HASH-DIFF
+               MOVE SPACES TO REPT-LINE
+               STRING "  *** HASH TOTAL OUT OF BALANCE BY. : "
+                       WS-EDIT-HASH-DIFF
+                   DELIMITED BY SIZE INTO REPT-LINE
+               WRITE REPT-LINE
+           END-IF.
+
+           PERFORM 8150-WRITE-RECON-STATUS
+               THRU 8150-WRITE-RECON-STATUS-EXIT.
+       8100-RECONCILE-TOTALS-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  8150-WRITE-RECON-STATUS                                       *
+      *  Writes the overall IN BALANCE / OUT OF BALANCE line that      *
+      *  closes out the reconciliation section.                        *
+      *================================================================*
+       8150-WRITE-RECON-STATUS.
+           MOVE SPACES TO REPT-LINE.
+           IF TOTALS-OUT-OF-BALANCE
+               STRING "RECON STATUS. . . . . . . . . . . . : "
+                       "OUT OF BALANCE"
+                   DELIMITED BY SIZE INTO REPT-LINE
+           ELSE
+               STRING "RECON STATUS. . . . . . . . . . . . : "
+                       "IN BALANCE"
+                   DELIMITED BY SIZE INTO REPT-LINE
+           END-IF.
+           WRITE REPT-LINE.
+       8150-WRITE-RECON-STATUS-EXIT.
+           EXIT.
+
+      *================================================================*
+      *  9000-TERMINATE                                                *
+      *  Writes the summary report and reconciliation, and closes all  *
+      *  files at end of run.                                          *
+      *================================================================*
+       9000-TERMINATE.
+           PERFORM 8000-WRITE-SUMMARY-REPORT
+               THRU 8000-WRITE-SUMMARY-REPORT-EXIT.
+
+           PERFORM 8100-RECONCILE-TOTALS
+               THRU 8100-RECONCILE-TOTALS-EXIT.
+
+           CLOSE TRANFILE.
+           CLOSE RESFILE.
+           CLOSE REPTFILE.
+           CLOSE REJFILE.
+           CLOSE CHKPFILE.
+           CLOSE AUDFILE.
+           CLOSE GLFILE.
+           CLOSE MSTFILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
