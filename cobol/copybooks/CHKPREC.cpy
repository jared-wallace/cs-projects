@@ -0,0 +1,14 @@
+      *================================================================*
+      *  CHKPREC.CPY                                                   *
+      *  Checkpoint record written every N transactions so a MULT      *
+      *  batch run can be restarted without reprocessing records       *
+      *  already handled.                                              *
+      *------------------------------------------------------------------
+      *  Mod log:                                                      *
+      *  2026-08-09 JW  Initial copybook - checkpoint/restart output.  *
+      *================================================================*
+       01  CHKP-RECORD.
+           05  CHKP-LAST-RECORD-NO            PIC 9(06).
+           05  CHKP-RUN-DATE                   PIC 9(08).
+           05  CHKP-RUN-TIME                   PIC 9(08).
+           05  FILLER                          PIC X(58).
