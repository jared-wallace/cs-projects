@@ -0,0 +1,25 @@
+      *================================================================*
+      *  TRANREC.CPY                                                   *
+      *  Extension-transaction input record for the MULT batch run.    *
+      *  One record per line item: quantity in TRAN-NUM1, unit price   *
+      *  in TRAN-NUM2.                                                 *
+      *------------------------------------------------------------------
+      *  Mod log:                                                      *
+      *  2026-08-09 JW  Initial copybook - batch transaction input.    *
+      *  2026-08-09 JW  NUM1/NUM2 made signed so a negative input      *
+      *                 value can actually be represented and caught   *
+      *                 by validation instead of being unreachable.    *
+      *  2026-08-09 JW  Added SIGN IS LEADING SEPARATE to NUM1/NUM2 -   *
+      *                 on a LINE SEQUENTIAL (plain-text) file an       *
+      *                 unseparated sign has no overpunch byte to       *
+      *                 land on, so a negative value in the source      *
+      *                 file came back NOT NUMERIC instead of caught    *
+      *                 by the validation it was meant to exercise.     *
+      *================================================================*
+       01  TRAN-RECORD.
+           05  TRAN-ID                      PIC 9(06).
+           05  TRAN-NUM1                     PIC S999V99
+                                              SIGN IS LEADING SEPARATE.
+           05  TRAN-NUM2                     PIC S999V99
+                                              SIGN IS LEADING SEPARATE.
+           05  FILLER                        PIC X(62).
