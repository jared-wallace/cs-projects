@@ -0,0 +1,23 @@
+      *================================================================*
+      *  REJREC.CPY                                                    *
+      *  Reject record written for any TRAN-RECORD that fails input    *
+      *  validation in the MULT batch run.                             *
+      *------------------------------------------------------------------
+      *  Mod log:                                                      *
+      *  2026-08-09 JW  Initial copybook - validation reject output.   *
+      *  2026-08-09 JW  NUM1/NUM2 made signed to match TRANREC so a    *
+      *                 negative value that failed validation shows    *
+      *                 up as the negative value it actually was.      *
+      *  2026-08-09 JW  Added SIGN IS LEADING SEPARATE to NUM1/NUM2,    *
+      *                 matching TRANREC, so the value written here     *
+      *                 is the same representation that was read.       *
+      *================================================================*
+       01  REJ-RECORD.
+           05  REJ-TRAN-ID                   PIC 9(06).
+           05  REJ-NUM1                       PIC S999V99
+                                               SIGN IS LEADING SEPARATE.
+           05  REJ-NUM2                       PIC S999V99
+                                               SIGN IS LEADING SEPARATE.
+           05  REJ-REASON-CODE                PIC X(02).
+           05  REJ-REASON-TEXT                PIC X(40).
+           05  FILLER                         PIC X(20).
